@@ -0,0 +1,37 @@
+000100//EVANMANT JOB (ACCTNO),'FIZZBUZZ PARM MAINT',CLASS=A,MSGCLASS=X,
+000200//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000300//*
+000400//*****************************************************************
+000500//* JOB   : EVANMANT                                              *
+000600//* DESC  : RUN THE EVANMAINT MENU-DRIVEN UTILITY SO AN OPERATOR  *
+000700//*         CAN CHANGE THE FIZZBUZZ WORDS, DIVISORS AND RANGE IN  *
+000800//*         THE PARAMETER FILE WITHOUT A RECOMPILE.  SELECTIONS   *
+000900//*         ARE DRIVEN FROM SYSIN; SYSOUT CARRIES THE MENU        *
+001000//*         PROMPTS AND THE CURRENT-VALUE DISPLAYS.  STEP005      *
+001010//*         BOOTSTRAPS THE PARAMETER FILE WITH A NO-OP IEFBR14    *
+001020//*         ALLOCATION (DISP=MOD CREATES IT IF IT ISN'T ALREADY   *
+001030//*         CATALOGED, AND LEAVES AN EXISTING FILE ALONE) SO THE  *
+001040//*         FIRST RUN AGAINST A SHOP THAT HAS NEVER RUN           *
+001050//*         EVANCOLWELL OR EVANMAINT BEFORE DOESN'T FAIL AT       *
+001060//*         ALLOCATION FOR WANT OF A PARMCARD DATA SET.           *
+001100//*****************************************************************
+001200//*
+001210//STEP005  EXEC PGM=IEFBR14
+001220//PARMFILE DD DSN=PROD.FIZZBUZZ.PARMCARD,
+001230//             DISP=(MOD,CATLG,CATLG),
+001240//             SPACE=(TRK,(1,1),RLSE),
+001250//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+001260//*
+001300//STEP010  EXEC PGM=EVANMAINT
+001400//STEPLIB  DD DISP=SHR,DSN=PROD.FIZZBUZZ.LOADLIB
+001500//PARMFILE DD DISP=OLD,DSN=PROD.FIZZBUZZ.PARMCARD
+001600//SYSOUT   DD SYSOUT=*
+001700//SYSUDUMP DD SYSOUT=*
+001800//SYSIN    DD *
+001900//*        SELECTIONS AND PROMPT RESPONSES GO HERE, E.G.:
+002000//*        1
+002100//*        000000001
+002200//*        000000500
+002300//*        5
+002400//*
+002500//
