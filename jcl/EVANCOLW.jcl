@@ -0,0 +1,59 @@
+000100//EVANCOLW JOB (ACCTNO),'COLWELL FIZZBUZZ',CLASS=A,MSGCLASS=X,
+000200//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000300//*
+000400//*****************************************************************
+000500//* JOB   : EVANCOLW                                              *
+000600//* DESC  : DRIVE THE FIZZBUZZ REPORT (EVANCOLWELL), READING THE  *
+000700//*         DIVISOR/LABEL/RANGE PARAMETER FILE, WRITING THE       *
+000800//*         SEQUENTIAL REPORT FILE, THE CHECKPOINT/RESTART FILE   *
+000900//*         AND THE VSAM KSDS, THEN RUNNING THE INDEPENDENT       *
+001000//*         VERIFICATION STEP AGAINST THE REPORT FILE.  STEP007  *
+001010//*         IS A NO-OP IEFBR14 ALLOCATION: DISP=MOD CREATES      *
+001020//*         RPTFILE/CKPTFILE IF THEY AREN'T ALREADY CATALOGED    *
+001030//*         AND LEAVES THEM ALONE IF THEY ARE, SO STEP010 CAN    *
+001040//*         OPEN THEM WITH DISP=OLD.  OLD (UNLIKE MOD) DOESN'T   *
+001050//*         FORCE THE DATA SET TO BE POSITIONED AT END-OF-DATA   *
+001060//*         FOR OUTPUT, SO EVANCOLWELL'S OWN OPEN OUTPUT/OPEN    *
+001070//*         EXTEND CHOICE IS WHAT CONTROLS TRUNCATE-VS-APPEND,   *
+001080//*         NOT THE JCL.                                         *
+001100//*****************************************************************
+001200//*
+001300//STEP005  EXEC PGM=IDCAMS
+001400//SYSPRINT DD SYSOUT=*
+001500//SYSIN    DD *
+001600  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.VSAMOUT)   -
+001700         INDEXED                                -
+001800         KEYS(9 0)                              -
+001900         RECORDSIZE(97 97)                      -
+002000         TRACKS(10 5))                          -
+002100         DATA (NAME(PROD.FIZZBUZZ.VSAMOUT.DATA)) -
+002200         INDEX(NAME(PROD.FIZZBUZZ.VSAMOUT.INDEX))
+002300  SET MAXCC = 0
+002400/*
+002500//*
+002600//STEP007  EXEC PGM=IEFBR14
+002700//RPTFILE  DD DSN=PROD.FIZZBUZZ.REPORT,
+002800//             DISP=(MOD,CATLG,CATLG),
+002900//             SPACE=(TRK,(10,10),RLSE),
+003000//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+003100//CKPTFILE DD DSN=PROD.FIZZBUZZ.CHECKPT,
+003200//             DISP=(MOD,CATLG,CATLG),
+003300//             SPACE=(TRK,(1,1),RLSE),
+003400//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+003500//*
+003600//STEP010  EXEC PGM=EVANCOLWELL
+003700//STEPLIB  DD DISP=SHR,DSN=PROD.FIZZBUZZ.LOADLIB
+003800//PARMFILE DD DISP=SHR,DSN=PROD.FIZZBUZZ.PARMCARD
+003900//RPTFILE  DD DSN=PROD.FIZZBUZZ.REPORT,DISP=(OLD,CATLG,CATLG)
+004000//CKPTFILE DD DSN=PROD.FIZZBUZZ.CHECKPT,DISP=(OLD,CATLG,CATLG)
+004100//VSAMOUT  DD DISP=SHR,DSN=PROD.FIZZBUZZ.VSAMOUT
+004200//SYSOUT   DD SYSOUT=*
+004300//SYSUDUMP DD SYSOUT=*
+004400//*
+004500//STEP020  EXEC PGM=EVANVRFY,COND=(0,NE,STEP010)
+004600//STEPLIB  DD DISP=SHR,DSN=PROD.FIZZBUZZ.LOADLIB
+004700//RPTFILE  DD DISP=SHR,DSN=PROD.FIZZBUZZ.REPORT
+004800//VSAMOUT  DD DISP=SHR,DSN=PROD.FIZZBUZZ.VSAMOUT
+004900//SYSOUT   DD SYSOUT=*
+005000//SYSUDUMP DD SYSOUT=*
+005100//
