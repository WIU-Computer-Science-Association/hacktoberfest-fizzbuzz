@@ -1,36 +1,473 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. EVANCOLWELL.
-        AUTHOR. EVANCOLWELL.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 WS-FIZZ PIC A(4) VALUE 'Fizz'.
-        01 WS-BUZZ PIC A(4) VALUE 'Buzz'.
-
-        01 MATH.
-            05 Three PIC 9(1) VALUE 3.
-            05 Five PIC 9(1) VALUE 5.
-            05 Total PIC 9(3).
-            05 Remain PIC 9(2).
-            05 WS-Count PIC 9(3) VALUE 1.
-
-        PROCEDURE DIVISION.
-        PERFORM FB UNTIL WS-Count=101
-        STOP RUN.
-
-        FB.
-      * This is a loop for fizzbuzz
-      * DISPLAY 'WS-Count : 'WS-Count.
-        DIVIDE WS-Count BY 3 GIVING Total REMAINDER Remain.
-        IF FUNCTION MOD (WS-Count, 3) = 0  
-            IF FUNCTION MOD (WS-Count, 5) = 0 
-                DISPLAY WS-FIZZ WS-BUZZ
-            ELSE
-                DISPLAY WS-FIZZ
-        ELSE
-            IF FUNCTION MOD (WS-Count, 5) = 0
-                DISPLAY WS-BUZZ
-            ELSE
-                DISPLAY WS-Count.
-        ADD 1 TO WS-Count.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EVANCOLWELL.
+000300 AUTHOR. EVAN COLWELL.
+000400 INSTALLATION. WIU COMPUTER SCIENCE ASSOCIATION.
+000500 DATE-WRITTEN. 01/15/2019.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY                                          *
+001000*----------------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                  *
+001200* ---------- ----  ----------------------------------------     *
+001300* 2019-01-15 EC    ORIGINAL FIZZBUZZ DEMO.                      *
+001400* 2026-08-09 EC    REPLACE SYSOUT DISPLAY WITH A REAL REPORT    *
+001500*                  FILE (DETAIL + TRAILER RECORDS, RUN DATE).   *
+001600* 2026-08-09 EC    DRIVE DIVISORS/LABELS/RANGE FROM A PARAMETER *
+001700*                  FILE INSTEAD OF WORKING-STORAGE LITERALS.    *
+001800* 2026-08-09 EC    WIDEN THE COUNTER/TOTALS TO PIC 9(09) COMP-3 *
+001900*                  SO LARGE RANGES NO LONGER TRUNCATE.          *
+002000* 2026-08-09 EC    ADD CHECKPOINT/RESTART SO A MID-RUN ABEND    *
+002100*                  RESUMES FROM THE LAST CHECKPOINT.            *
+002200* 2026-08-09 EC    ADD A CONTROL-TOTAL TRAILER RECORD.          *
+002300* 2026-08-09 EC    GENERALIZE THREE/FIVE INTO A DRIVEN RULE     *
+002400*                  TABLE LOADED FROM THE PARAMETER FILE.        *
+002500* 2026-08-09 EC    ALSO POST EACH CLASSIFICATION TO A VSAM      *
+002600*                  KSDS KEYED BY COUNT FOR RANDOM LOOKUP.       *
+002700* 2026-08-09 EC    EXTEND (NOT TRUNCATE) THE REPORT FILE ON A   *
+002750*                  CHECKPOINT RESTART; CARRY WS-TOTAL-RECS IN   *
+002760*                  THE CHECKPOINT; CLEAR THE CHECKPOINT ON A    *
+002770*                  CLEAN FINISH INSTEAD OF FREEZING IT, SO A    *
+002780*                  RERUN OF A COMPLETED RANGE IS NOT A          *
+002790*                  PERMANENT NO-OP; ADD AN OTHER-SINGLE-RULE    *
+002800*                  CONTROL TOTAL SO A THIRD RULE FIRING ALONE   *
+002810*                  NO LONGER INFLATES FIZZBUZZ-COUNT; CAP THE   *
+002820*                  RULE TABLE AT 10 ENTRIES ON LOAD; REWRITE    *
+002830*                  (NOT JUST WRITE) VSAM RECORDS SO A RERUN     *
+002840*                  OVER AN EXISTING KEY RANGE REFRESHES IT.     *
+002850* 2026-08-09 EC    WIDEN WS-CLASSIFICATION TO PIC X(80) (MATCHES *
+002860*                  DL-RPT-CLASSIFICATION/DL-VSAM-CLASSIFICATION) *
+002870*                  AND ADD ON OVERFLOW TO THE CLASSIFICATION     *
+002880*                  STRING SO 10 CONCURRENT RULE HITS CAN NEVER   *
+002890*                  BE SILENTLY TRUNCATED.                        *
+002891* 2026-08-09 EC    CHECKPOINT EVERY RECORD INSTEAD OF EVERY 100, *
+002892*                  SO A RESTART NEVER RE-WRITES DETAIL RECORDS   *
+002893*                  ALREADY ON RPT-FILE; HONOR DL-PARM-RULE-SEQ   *
+002894*                  WHEN LOADING RULE RECORDS INSTEAD OF ASSUMING *
+002895*                  FILE ORDER MATCHES TABLE POSITION.            *
+002900******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT PARM-FILE ASSIGN TO PARMFILE
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-PARM-STATUS.
+003700     SELECT RPT-FILE ASSIGN TO RPTFILE
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-RPT-STATUS.
+004000     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-CKPT-STATUS.
+004300     SELECT VSAM-FILE ASSIGN TO VSAMOUT
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS DL-VSAM-COUNT
+004700         FILE STATUS IS WS-VSAM-STATUS.
+004800*
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  PARM-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY DLPARM.
+005400*
+005500 FD  RPT-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY DLREPT.
+005800*
+005900 FD  CKPT-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100     COPY DLCKPT.
+006200*
+006300 FD  VSAM-FILE.
+006400     COPY DLVSAM.
+006500*
+006600 WORKING-STORAGE SECTION.
+006700     COPY DLRULES.
+006800*
+006900 01  WS-SWITCHES.
+007000     05  WS-PARM-EOF-SW          PIC X(01) VALUE 'N'.
+007100         88  WS-PARM-EOF             VALUE 'Y'.
+007200     05  WS-CKPT-EOF-SW          PIC X(01) VALUE 'N'.
+007300         88  WS-CKPT-EOF             VALUE 'Y'.
+007350     05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+007360         88  WS-CKPT-FOUND           VALUE 'Y'.
+007400     05  WS-VSAM-OPEN-SW         PIC X(01) VALUE 'N'.
+007500         88  WS-VSAM-OPEN            VALUE 'Y'.
+007600*
+007700 01  WS-FILE-STATUSES.
+007800     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+007900     05  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+008000     05  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+008100     05  WS-VSAM-STATUS          PIC X(02) VALUE SPACES.
+008200*
+008300 01  WS-DEFAULTS.
+008400     05  WS-DEFAULT-FIZZ         PIC X(08) VALUE 'Fizz'.
+008500     05  WS-DEFAULT-BUZZ         PIC X(08) VALUE 'Buzz'.
+008600     05  WS-DEFAULT-LOW          PIC 9(09) VALUE 1.
+008700     05  WS-DEFAULT-HIGH         PIC 9(09) VALUE 100.
+008800*
+008900 01  MATH.
+009000     05  WS-Low-Bound            PIC 9(09) COMP-3 VALUE ZERO.
+009100     05  WS-High-Bound           PIC 9(09) COMP-3 VALUE ZERO.
+009200     05  WS-Count                PIC 9(09) COMP-3 VALUE 1.
+009300*
+009400 01  WS-CLASSIFICATION-WORK.
+009500     05  WS-Classification       PIC X(80) VALUE SPACES.
+009600     05  WS-Class-Ptr            PIC 9(02) VALUE 1.
+009700     05  WS-Match-Count          PIC 9(02) VALUE ZERO.
+009800     05  WS-Matched-Rule-Num     PIC 9(02) VALUE ZERO.
+009900     05  WS-Numeric-Display      PIC 9(09) VALUE ZERO.
+010000*
+010100 01  WS-CONTROL-TOTALS.
+010200     05  WS-Fizz-Only-Count      PIC 9(09) COMP-3 VALUE ZERO.
+010300     05  WS-Buzz-Only-Count      PIC 9(09) COMP-3 VALUE ZERO.
+010350     05  WS-Other-Single-Count   PIC 9(09) COMP-3 VALUE ZERO.
+010400     05  WS-FizzBuzz-Count       PIC 9(09) COMP-3 VALUE ZERO.
+010500     05  WS-Plain-Count          PIC 9(09) COMP-3 VALUE ZERO.
+010600     05  WS-Total-Recs           PIC 9(09) COMP-3 VALUE ZERO.
+010700*
+010800 01  WS-CHECKPOINT-CONTROL.
+010850*    A CHECKPOINT IS TAKEN EVERY WS-CKPT-INTERVAL RECORDS SO A
+010860*    RESTART NEVER REPLAYS A DETAIL RECORD ALREADY WRITTEN TO
+010870*    RPT-FILE; SINCE 2200-WRITE-DETAIL WRITES ONE RECORD PER
+010880*    ITERATION, THE INTERVAL MUST STAY AT 1 FOR THE CHECKPOINT TO
+010890*    STAY IN LOCKSTEP WITH THE REPORT FILE.
+010900     05  WS-Ckpt-Interval        PIC 9(05) VALUE 1.
+011000     05  WS-Ckpt-Tally           PIC 9(05) VALUE ZERO.
+011100*
+011200 01  WS-RUN-DATE-FIELDS.
+011300     05  WS-Sys-Date             PIC 9(08) VALUE ZERO.
+011400     05  WS-Run-Date             PIC X(08) VALUE SPACES.
+011500*
+011600 PROCEDURE DIVISION.
+011700*
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+012000     PERFORM 2000-PROCESS-LOOP THRU 2000-PROCESS-LOOP-EXIT
+012100         UNTIL WS-Count > WS-High-Bound.
+012200     PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT.
+012300     STOP RUN.
+012400*
+012500******************************************************************
+012600* 1000-INITIALIZE - OPEN FILES, LOAD PARAMETERS, CHECK RESTART  *
+012700******************************************************************
+012800 1000-INITIALIZE.
+012900     ACCEPT WS-Sys-Date FROM DATE YYYYMMDD.
+013000     MOVE WS-Sys-Date TO WS-Run-Date.
+013100     PERFORM 1100-OPEN-FILES THRU 1100-OPEN-FILES-EXIT.
+013200     PERFORM 1200-LOAD-PARAMETERS THRU 1200-LOAD-PARAMETERS-EXIT.
+013300     PERFORM 1300-LOAD-CHECKPOINT THRU 1300-LOAD-CHECKPOINT-EXIT.
+013350     PERFORM 1400-OPEN-REPORT-FILE
+013360         THRU 1400-OPEN-REPORT-FILE-EXIT.
+013400 1000-INITIALIZE-EXIT.
+013500     EXIT.
+013600*
+013700 1100-OPEN-FILES.
+013800     OPEN INPUT PARM-FILE.
+013900     IF WS-PARM-STATUS NOT = '00'
+014000         SET WS-PARM-EOF TO TRUE
+014100         DISPLAY 'EVANCOLWELL - NO PARAMETER FILE, USING DEFAULTS'
+014200     END-IF.
+014400     OPEN I-O VSAM-FILE.
+014500     IF WS-VSAM-STATUS = '00'
+014600         SET WS-VSAM-OPEN TO TRUE
+014700     ELSE
+014800         DISPLAY 'EVANCOLWELL - VSAM FILE NOT AVAILABLE, STATUS '
+014900             WS-VSAM-STATUS
+015000     END-IF.
+015100 1100-OPEN-FILES-EXIT.
+015200     EXIT.
+015300*
+015400******************************************************************
+015500* 1200-LOAD-PARAMETERS - BUILD THE RANGE AND RULE TABLE FROM    *
+015600* THE PARAMETER FILE, FALLING BACK TO SHOP DEFAULTS (1-100,     *
+015700* FIZZ/BUZZ ON 3/5) WHEN NO PARAMETER FILE IS SUPPLIED.         *
+015800******************************************************************
+015900 1200-LOAD-PARAMETERS.
+016000     MOVE WS-DEFAULT-LOW TO WS-Low-Bound.
+016100     MOVE WS-DEFAULT-HIGH TO WS-High-Bound.
+016200     MOVE ZERO TO DL-RULE-COUNT.
+016300     IF WS-PARM-EOF
+016400         PERFORM 1210-BUILD-DEFAULT-RULES
+016500             THRU 1210-BUILD-DEFAULT-RULES-EXIT
+016600         GO TO 1200-LOAD-PARAMETERS-EXIT
+016700     END-IF.
+016800     PERFORM 1220-READ-PARM-RECORD THRU 1220-READ-PARM-RECORD-EXIT
+016900         UNTIL WS-PARM-EOF.
+017000     IF DL-RULE-COUNT = ZERO
+017100         PERFORM 1210-BUILD-DEFAULT-RULES
+017200             THRU 1210-BUILD-DEFAULT-RULES-EXIT
+017300     END-IF.
+017400     CLOSE PARM-FILE.
+017500 1200-LOAD-PARAMETERS-EXIT.
+017600     EXIT.
+017700*
+017800 1210-BUILD-DEFAULT-RULES.
+017900     MOVE 2 TO DL-RULE-COUNT.
+018000     MOVE 3 TO DL-RULE-DIVISOR(1).
+018100     MOVE WS-DEFAULT-FIZZ TO DL-RULE-LABEL(1).
+018200     MOVE 5 TO DL-RULE-DIVISOR(2).
+018300     MOVE WS-DEFAULT-BUZZ TO DL-RULE-LABEL(2).
+018400 1210-BUILD-DEFAULT-RULES-EXIT.
+018500     EXIT.
+018600*
+018700 1220-READ-PARM-RECORD.
+018800     READ PARM-FILE
+018900         AT END
+019000             SET WS-PARM-EOF TO TRUE
+019100             GO TO 1220-READ-PARM-RECORD-EXIT
+019200     END-READ.
+019300     EVALUATE TRUE
+019400         WHEN DL-PARM-IS-RANGE
+019500             MOVE DL-PARM-LOW-BOUND TO WS-Low-Bound
+019600             MOVE DL-PARM-HIGH-BOUND TO WS-High-Bound
+019700         WHEN DL-PARM-IS-RULE
+019750             IF DL-PARM-RULE-SEQ = ZERO OR DL-PARM-RULE-SEQ > 10
+019760                 DISPLAY 'EVANCOLWELL - INVALID RULE SEQUENCE ON '
+019770                     'PARAMETER FILE, IGNORING RECORD'
+019780                 GO TO 1220-READ-PARM-RECORD-EXIT
+019790             END-IF
+019800             SET DL-RULE-IDX TO DL-PARM-RULE-SEQ
+019900             MOVE DL-PARM-DIVISOR TO DL-RULE-DIVISOR(DL-RULE-IDX)
+020000             MOVE DL-PARM-LABEL TO DL-RULE-LABEL(DL-RULE-IDX)
+020100             IF DL-PARM-RULE-SEQ > DL-RULE-COUNT
+020150                 MOVE DL-PARM-RULE-SEQ TO DL-RULE-COUNT
+020180             END-IF
+020200     END-EVALUATE.
+020300 1220-READ-PARM-RECORD-EXIT.
+020400     EXIT.
+020500*
+020600******************************************************************
+020700* 1300-LOAD-CHECKPOINT - RESUME FROM THE LAST CHECKPOINT WHEN   *
+020800* ONE EXISTS SO A MID-RUN ABEND DOES NOT FORCE A FULL RERUN.    *
+020900* A CLEAN FINISH CLEARS THE CHECKPOINT FILE (SEE 3150), SO      *
+021000* FINDING A RECORD HERE ALWAYS MEANS A PRIOR RUN ABENDED        *
+021050* MID-RANGE, NEVER THAT A PRIOR RUN ALREADY COMPLETED.          *
+021100******************************************************************
+021200 1300-LOAD-CHECKPOINT.
+021300     MOVE WS-Low-Bound TO WS-Count.
+021400     OPEN INPUT CKPT-FILE.
+021500     IF WS-CKPT-STATUS = '00'
+021600         READ CKPT-FILE
+021700             AT END
+021800                 SET WS-CKPT-EOF TO TRUE
+021900         END-READ
+022000         IF NOT WS-CKPT-EOF
+022050             SET WS-CKPT-FOUND TO TRUE
+022100             COMPUTE WS-Count = DL-CKPT-COUNT + 1
+022150             MOVE DL-CKPT-TOTAL-RECS   TO WS-Total-Recs
+022200             MOVE DL-CKPT-FIZZ-ONLY    TO WS-Fizz-Only-Count
+022300             MOVE DL-CKPT-BUZZ-ONLY    TO WS-Buzz-Only-Count
+022350             MOVE DL-CKPT-OTHER-CNT    TO WS-Other-Single-Count
+022400             MOVE DL-CKPT-FIZZBUZZ-CNT TO WS-FizzBuzz-Count
+022500             MOVE DL-CKPT-PLAIN-CNT    TO WS-Plain-Count
+022600             DISPLAY 'EVANCOLWELL - RESUMING FROM CHECKPOINT, '
+022700                 'NEXT COUNT IS ' WS-Count
+022800         END-IF
+022900         CLOSE CKPT-FILE
+023000     ELSE
+023100         DISPLAY 'EVANCOLWELL - NO CHECKPOINT FOUND, STARTING '
+023200             'FROM ' WS-Count
+023300     END-IF.
+023400 1300-LOAD-CHECKPOINT-EXIT.
+023500     EXIT.
+023550*
+023560******************************************************************
+023570* 1400-OPEN-REPORT-FILE - EXTEND THE REPORT FILE WHEN RESUMING  *
+023580* FROM A CHECKPOINT SO THE DETAIL RECORDS WRITTEN BEFORE THE    *
+023590* ABEND SURVIVE; OPEN FOR OUTPUT (TRUNCATING ANY STALE PRIOR    *
+023600* CONTENT) ONLY ON A CLEAN START OF THE RANGE.                  *
+023610******************************************************************
+023620 1400-OPEN-REPORT-FILE.
+023630     IF WS-CKPT-FOUND
+023640         OPEN EXTEND RPT-FILE
+023650     ELSE
+023660         OPEN OUTPUT RPT-FILE
+023670     END-IF.
+023680     IF WS-RPT-STATUS NOT = '00'
+023690         DISPLAY 'EVANCOLWELL - UNABLE TO OPEN REPORT FILE, '
+023700             'STATUS ' WS-RPT-STATUS
+023710     END-IF.
+023720 1400-OPEN-REPORT-FILE-EXIT.
+023730     EXIT.
+023740*
+023750******************************************************************
+023760* 2000-PROCESS-LOOP - ONE ITERATION PER VALUE IN THE RANGE      *
+023770******************************************************************
+024000 2000-PROCESS-LOOP.
+024100     PERFORM 2100-CLASSIFY-COUNT THRU 2100-CLASSIFY-COUNT-EXIT.
+024200     PERFORM 2200-WRITE-DETAIL THRU 2200-WRITE-DETAIL-EXIT.
+024300     PERFORM 2300-WRITE-VSAM THRU 2300-WRITE-VSAM-EXIT.
+024400     PERFORM 2400-CHECKPOINT THRU 2400-CHECKPOINT-EXIT.
+024500     ADD 1 TO WS-Count.
+024600 2000-PROCESS-LOOP-EXIT.
+024700     EXIT.
+024800*
+024900******************************************************************
+025000* 2100-CLASSIFY-COUNT - DRIVE THE RULE TABLE, BUILDING THE      *
+025100* CLASSIFICATION TEXT AND BUMPING THE RIGHT CONTROL TOTAL.      *
+025200******************************************************************
+025300 2100-CLASSIFY-COUNT.
+025400     MOVE SPACES TO WS-Classification.
+025500     MOVE 1 TO WS-Class-Ptr.
+025600     MOVE ZERO TO WS-Match-Count.
+025700     MOVE ZERO TO WS-Matched-Rule-Num.
+025800     PERFORM VARYING DL-RULE-IDX FROM 1 BY 1
+025900             UNTIL DL-RULE-IDX > DL-RULE-COUNT
+025950         IF FUNCTION MOD(WS-Count,
+025970                 DL-RULE-DIVISOR(DL-RULE-IDX)) = 0
+026000             STRING DL-RULE-LABEL(DL-RULE-IDX) DELIMITED BY SPACE
+026200                 INTO WS-Classification
+026300                 WITH POINTER WS-Class-Ptr
+026350                 ON OVERFLOW
+026360                     DISPLAY 'EVANCOLWELL - CLASSIFICATION '
+026370                         'TEXT OVERFLOWED FOR COUNT ' WS-Count
+026400             END-STRING
+026500             ADD 1 TO WS-Match-Count
+026600             SET WS-Matched-Rule-Num TO DL-RULE-IDX
+026700         END-IF
+026800     END-PERFORM.
+026900     EVALUATE TRUE
+027000         WHEN WS-Match-Count = 0
+027100             MOVE WS-Count TO WS-Numeric-Display
+027200             MOVE WS-Numeric-Display TO WS-Classification
+027300             ADD 1 TO WS-Plain-Count
+027400         WHEN WS-Match-Count = 1 AND WS-Matched-Rule-Num = 1
+027500             ADD 1 TO WS-Fizz-Only-Count
+027600         WHEN WS-Match-Count = 1 AND WS-Matched-Rule-Num = 2
+027700             ADD 1 TO WS-Buzz-Only-Count
+027750         WHEN WS-Match-Count = 1
+027760             ADD 1 TO WS-Other-Single-Count
+027800         WHEN OTHER
+027900             ADD 1 TO WS-FizzBuzz-Count
+028000     END-EVALUATE.
+028100 2100-CLASSIFY-COUNT-EXIT.
+028200     EXIT.
+028300*
+028400 2200-WRITE-DETAIL.
+028500     MOVE 'D' TO DL-RPT-TYPE.
+028600     MOVE WS-Count TO DL-RPT-COUNT.
+028700     MOVE WS-Classification TO DL-RPT-CLASSIFICATION.
+028800     MOVE WS-Run-Date TO DL-RPT-RUN-DATE.
+028900     WRITE DL-REPORT-RECORD.
+029000     ADD 1 TO WS-Total-Recs.
+029100 2200-WRITE-DETAIL-EXIT.
+029200     EXIT.
+029300*
+029400******************************************************************
+029450* 2300-WRITE-VSAM - POST THE CLASSIFICATION TO THE KSDS.  A     *
+029460* RERUN OVER A KEY RANGE ALREADY ON THE FILE (E.G. AFTER THE    *
+029470* CHECKPOINT WAS CLEARED TO FORCE A CLEAN RESTART OF THE SAME   *
+029480* RANGE) MUST REFRESH THE EXISTING RECORD RATHER THAN FAIL      *
+029490* WITH A DUPLICATE-KEY CONDITION, SO A DUPLICATE WRITE FALLS    *
+029495* THROUGH TO A REWRITE - LAST WRITE WINS, SAME AS THE           *
+029496* CHECKPOINT FILE.                                              *
+029497******************************************************************
+029500 2300-WRITE-VSAM.
+029600     IF WS-VSAM-OPEN
+029700         MOVE WS-Count TO DL-VSAM-COUNT
+029800         MOVE WS-Classification TO DL-VSAM-CLASSIFICATION
+029900         MOVE WS-Run-Date TO DL-VSAM-RUN-DATE
+029950         WRITE DL-VSAM-RECORD
+029960             INVALID KEY
+029970                 REWRITE DL-VSAM-RECORD
+029980                     INVALID KEY
+029990                         DISPLAY 'EVANCOLWELL - VSAM REWRITE '
+030000                             'FAILED FOR COUNT ' WS-Count
+030100                 END-REWRITE
+030300         END-WRITE
+030400     END-IF.
+030500 2300-WRITE-VSAM-EXIT.
+030600     EXIT.
+030700*
+030800******************************************************************
+030900* 2400-CHECKPOINT - EVERY WS-CKPT-INTERVAL RECORDS, DROP A      *
+031000* CHECKPOINT RECORD CARRYING THE CURRENT COUNT AND RUNNING      *
+031100* TOTALS SO A RESTART PICKS UP WHERE THIS RUN LEFT OFF.  THE    *
+031110* INTERVAL IS 1 (SEE WS-CHECKPOINT-CONTROL) SO THE CHECKPOINT   *
+031120* IS NEVER BEHIND THE DETAIL RECORD 2200-WRITE-DETAIL JUST      *
+031130* WROTE - OTHERWISE A RESTART WOULD RE-WRITE EVERY DETAIL       *
+031140* RECORD BETWEEN THE LAST CHECKPOINT AND THE ABEND A SECOND     *
+031150* TIME ONTO RPT-FILE.                                           *
+031200******************************************************************
+031300 2400-CHECKPOINT.
+031400     ADD 1 TO WS-Ckpt-Tally.
+031500     IF WS-Ckpt-Tally >= WS-Ckpt-Interval
+031600         PERFORM 2410-WRITE-CHECKPOINT-RECORD
+031700             THRU 2410-WRITE-CHECKPOINT-RECORD-EXIT
+031800         MOVE ZERO TO WS-Ckpt-Tally
+031900     END-IF.
+032000 2400-CHECKPOINT-EXIT.
+032100     EXIT.
+032200*
+032300 2410-WRITE-CHECKPOINT-RECORD.
+032400     MOVE WS-Count TO DL-CKPT-COUNT.
+032450     MOVE WS-Total-Recs TO DL-CKPT-TOTAL-RECS.
+032500     MOVE WS-Fizz-Only-Count TO DL-CKPT-FIZZ-ONLY.
+032600     MOVE WS-Buzz-Only-Count TO DL-CKPT-BUZZ-ONLY.
+032650     MOVE WS-Other-Single-Count TO DL-CKPT-OTHER-CNT.
+032700     MOVE WS-FizzBuzz-Count TO DL-CKPT-FIZZBUZZ-CNT.
+032800     MOVE WS-Plain-Count TO DL-CKPT-PLAIN-CNT.
+032900     OPEN OUTPUT CKPT-FILE.
+033000     IF WS-CKPT-STATUS = '00'
+033100         WRITE DL-CKPT-RECORD
+033200         CLOSE CKPT-FILE
+033300     ELSE
+033400         DISPLAY 'EVANCOLWELL - UNABLE TO WRITE CHECKPOINT, '
+033500             'STATUS ' WS-CKPT-STATUS
+033600     END-IF.
+033700 2410-WRITE-CHECKPOINT-RECORD-EXIT.
+033800     EXIT.
+033900*
+034000******************************************************************
+034100* 3000-FINALIZE - WRITE THE CONTROL-TOTAL TRAILER, CLEAR THE    *
+034150* CHECKPOINT SO THE NEXT SCHEDULED RUN IS NOT MISTAKEN FOR A    *
+034160* RESTART OF THIS COMPLETED RUN, AND CLOSE EVERYTHING.          *
+034300******************************************************************
+034400 3000-FINALIZE.
+034500     PERFORM 3100-WRITE-TRAILER THRU 3100-WRITE-TRAILER-EXIT.
+034550     PERFORM 3150-CLEAR-CHECKPOINT
+034560         THRU 3150-CLEAR-CHECKPOINT-EXIT.
+034900     PERFORM 3200-CLOSE-FILES THRU 3200-CLOSE-FILES-EXIT.
+035000 3000-FINALIZE-EXIT.
+035100     EXIT.
+035200*
+035300 3100-WRITE-TRAILER.
+035400     MOVE 'T' TO DL-RPT-TYPE.
+035500     MOVE WS-Total-Recs TO DL-RPT-TOTAL-RECS.
+035600     MOVE WS-Fizz-Only-Count TO DL-RPT-FIZZ-ONLY.
+035700     MOVE WS-Buzz-Only-Count TO DL-RPT-BUZZ-ONLY.
+035750     MOVE WS-Other-Single-Count TO DL-RPT-OTHER-CNT.
+035800     MOVE WS-FizzBuzz-Count TO DL-RPT-FIZZBUZZ-CNT.
+035900     MOVE WS-Plain-Count TO DL-RPT-PLAIN-CNT.
+036000     WRITE DL-REPORT-RECORD.
+036100 3100-WRITE-TRAILER-EXIT.
+036200     EXIT.
+036300*
+036310******************************************************************
+036320* 3150-CLEAR-CHECKPOINT - OPEN THE CHECKPOINT FILE FOR OUTPUT   *
+036330* WITH NO RECORDS WRITTEN, LEAVING IT EMPTY.  1300-LOAD-        *
+036340* CHECKPOINT READS AN EMPTY FILE AS "NO CHECKPOINT FOUND" SO    *
+036350* THE NEXT RUN STARTS A CLEAN PASS OVER THE RANGE INSTEAD OF    *
+036360* SILENTLY BECOMING A PERMANENT NO-OP.                          *
+036370******************************************************************
+036380 3150-CLEAR-CHECKPOINT.
+036390     OPEN OUTPUT CKPT-FILE.
+036400     IF WS-CKPT-STATUS = '00'
+036410         CLOSE CKPT-FILE
+036420     ELSE
+036430         DISPLAY 'EVANCOLWELL - UNABLE TO CLEAR CHECKPOINT, '
+036440             'STATUS ' WS-CKPT-STATUS
+036450     END-IF.
+036460 3150-CLEAR-CHECKPOINT-EXIT.
+036470     EXIT.
+036480*
+036490 3200-CLOSE-FILES.
+036500     CLOSE RPT-FILE.
+036600     IF WS-VSAM-OPEN
+036700         CLOSE VSAM-FILE
+036800     END-IF.
+036900     DISPLAY 'EVANCOLWELL - RUN COMPLETE, ' WS-Total-Recs
+037000         ' RECORDS WRITTEN'.
+037100 3200-CLOSE-FILES-EXIT.
+037200     EXIT.
