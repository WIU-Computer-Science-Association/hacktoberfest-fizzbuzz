@@ -0,0 +1,291 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EVANMAINT.
+000300 AUTHOR. EVAN COLWELL.
+000400 INSTALLATION. WIU COMPUTER SCIENCE ASSOCIATION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY                                          *
+001000*----------------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                  *
+001200* ---------- ----  ----------------------------------------     *
+001300* 2026-08-09 EC    ORIGINAL - MENU-DRIVEN MAINTENANCE UTILITY   *
+001400*                  FOR THE FIZZBUZZ PARAMETER FILE.  LETS AN    *
+001500*                  OPERATOR CHANGE THE WORDS, DIVISORS AND      *
+001600*                  RANGE USED BY EVANCOLWELL WITHOUT TOUCHING   *
+001700*                  SOURCE OR RECOMPILING.                       *
+001710* 2026-08-09 EC    CAP THE RULE TABLE AT 10 ENTRIES ON LOAD TO   *
+001720*                  MATCH THE TABLE'S DECLARED BOUNDS, AND        *
+001730*                  REJECT NON-CONTIGUOUS RULE NUMBERS ON ADD/    *
+001740*                  CHANGE SO A GAP CAN'T LEAVE A ZERO DIVISOR    *
+001750*                  IN THE TABLE FOR EVANCOLWELL/EVANVRFY.        *
+001760* 2026-08-09 EC    REJECT A ZERO DIVISOR ON ADD/CHANGE (FUNCTION *
+001770*                  MOD BY ZERO IS UNDEFINED); HONOR DL-PARM-     *
+001780*                  RULE-SEQ WHEN LOADING RULE RECORDS INSTEAD OF *
+001790*                  ASSIGNING TABLE SLOTS BY FILE ORDER.          *
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT PARM-FILE ASSIGN TO PARMFILE
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-PARM-STATUS.
+002500*
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  PARM-FILE
+002900     LABEL RECORDS ARE STANDARD.
+003000     COPY DLPARM.
+003100*
+003200 WORKING-STORAGE SECTION.
+003300     COPY DLRULES.
+003400*
+003500 01  WS-SWITCHES.
+003600     05  WS-PARM-EOF-SW          PIC X(01) VALUE 'N'.
+003700         88  WS-PARM-EOF             VALUE 'Y'.
+003800     05  WS-DONE-SW              PIC X(01) VALUE 'N'.
+003900         88  WS-DONE                 VALUE 'Y'.
+004000     05  WS-SAVE-SW              PIC X(01) VALUE 'N'.
+004100         88  WS-SAVE-REQUESTED       VALUE 'Y'.
+004200*
+004300 01  WS-FILE-STATUSES.
+004400     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+004500*
+004600 01  WS-DEFAULTS.
+004700     05  WS-DEFAULT-FIZZ         PIC X(08) VALUE 'Fizz'.
+004800     05  WS-DEFAULT-BUZZ         PIC X(08) VALUE 'Buzz'.
+004900     05  WS-DEFAULT-LOW          PIC 9(09) VALUE 1.
+005000     05  WS-DEFAULT-HIGH         PIC 9(09) VALUE 100.
+005100*
+005200 01  WS-RANGE.
+005300     05  WS-Low-Bound            PIC 9(09) VALUE ZERO.
+005400     05  WS-High-Bound           PIC 9(09) VALUE ZERO.
+005500*
+005600 01  WS-MENU-FIELDS.
+005700     05  WS-Menu-Choice          PIC 9(01) VALUE ZERO.
+005800     05  WS-Rule-Seq             PIC 9(02) VALUE ZERO.
+005900     05  WS-Rule-Divisor         PIC 9(05) VALUE ZERO.
+006000     05  WS-Rule-Label           PIC X(08) VALUE SPACES.
+006050     05  WS-Next-Rule-Seq        PIC 9(02) VALUE ZERO.
+006100*
+006200 PROCEDURE DIVISION.
+006300*
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006600     PERFORM 2000-MENU-LOOP THRU 2000-MENU-LOOP-EXIT
+006700         UNTIL WS-DONE.
+006800     STOP RUN.
+006900*
+007000******************************************************************
+007100* 1000-INITIALIZE - LOAD THE CURRENT PARAMETER FILE (OR SHOP    *
+007200* DEFAULTS WHEN NONE EXISTS YET) INTO WORKING STORAGE SO THE    *
+007300* OPERATOR IS EDITING THE CURRENT VALUES, NOT A BLANK SLATE.    *
+007400******************************************************************
+007500 1000-INITIALIZE.
+007600     MOVE WS-DEFAULT-LOW TO WS-Low-Bound.
+007700     MOVE WS-DEFAULT-HIGH TO WS-High-Bound.
+007800     MOVE ZERO TO DL-RULE-COUNT.
+007900     OPEN INPUT PARM-FILE.
+008000     IF WS-PARM-STATUS NOT = '00'
+008100         SET WS-PARM-EOF TO TRUE
+008200     END-IF.
+008300     PERFORM 1100-READ-PARM-RECORD THRU 1100-READ-PARM-RECORD-EXIT
+008400         UNTIL WS-PARM-EOF.
+008500     IF DL-RULE-COUNT = ZERO
+008600         MOVE 2 TO DL-RULE-COUNT
+008700         MOVE 3 TO DL-RULE-DIVISOR(1)
+008800         MOVE WS-DEFAULT-FIZZ TO DL-RULE-LABEL(1)
+008900         MOVE 5 TO DL-RULE-DIVISOR(2)
+009000         MOVE WS-DEFAULT-BUZZ TO DL-RULE-LABEL(2)
+009100     END-IF.
+009200     IF WS-PARM-STATUS = '00'
+009300         CLOSE PARM-FILE
+009400     END-IF.
+009500 1000-INITIALIZE-EXIT.
+009600     EXIT.
+009700*
+009800 1100-READ-PARM-RECORD.
+009900     READ PARM-FILE
+010000         AT END
+010100             SET WS-PARM-EOF TO TRUE
+010200             GO TO 1100-READ-PARM-RECORD-EXIT
+010300     END-READ.
+010400     EVALUATE TRUE
+010500         WHEN DL-PARM-IS-RANGE
+010600             MOVE DL-PARM-LOW-BOUND TO WS-Low-Bound
+010700             MOVE DL-PARM-HIGH-BOUND TO WS-High-Bound
+010800         WHEN DL-PARM-IS-RULE AND
+010810             (DL-PARM-RULE-SEQ = ZERO OR DL-PARM-RULE-SEQ > 10)
+010820             DISPLAY 'EVANMAINT - INVALID RULE SEQUENCE ON '
+010830                 'PARAMETER FILE, IGNORING RECORD'
+010840         WHEN DL-PARM-IS-RULE
+010900             SET DL-RULE-IDX TO DL-PARM-RULE-SEQ
+011000             MOVE DL-PARM-DIVISOR TO DL-RULE-DIVISOR(DL-RULE-IDX)
+011100             MOVE DL-PARM-LABEL TO DL-RULE-LABEL(DL-RULE-IDX)
+011150             IF DL-PARM-RULE-SEQ > DL-RULE-COUNT
+011200                 MOVE DL-PARM-RULE-SEQ TO DL-RULE-COUNT
+011250             END-IF
+011300     END-EVALUATE.
+011400 1100-READ-PARM-RECORD-EXIT.
+011500     EXIT.
+011600*
+011700******************************************************************
+011800* 2000-MENU-LOOP - PRESENT THE MENU AND DISPATCH ONE OPERATOR   *
+011900* SELECTION PER ITERATION.                                      *
+012000******************************************************************
+012100 2000-MENU-LOOP.
+012200     PERFORM 2100-DISPLAY-MENU THRU 2100-DISPLAY-MENU-EXIT.
+012300     ACCEPT WS-Menu-Choice.
+012400     EVALUATE WS-Menu-Choice
+012500         WHEN 1
+012600             PERFORM 3000-CHANGE-RANGE THRU 3000-CHANGE-RANGE-EXIT
+012700         WHEN 2
+012800             PERFORM 4000-ADD-CHANGE-RULE
+012900                 THRU 4000-ADD-CHANGE-RULE-EXIT
+013000         WHEN 3
+013100             PERFORM 5000-DELETE-RULE THRU 5000-DELETE-RULE-EXIT
+013200         WHEN 4
+013300             PERFORM 6000-DISPLAY-CURRENT
+013400                 THRU 6000-DISPLAY-CURRENT-EXIT
+013500         WHEN 5
+013600             SET WS-SAVE-REQUESTED TO TRUE
+013700             SET WS-DONE TO TRUE
+013800         WHEN 6
+013900             SET WS-DONE TO TRUE
+014000         WHEN OTHER
+014100             DISPLAY 'EVANMAINT - INVALID SELECTION, TRY AGAIN'
+014200     END-EVALUATE.
+014300     IF WS-DONE AND WS-SAVE-REQUESTED
+014400         PERFORM 7000-SAVE-PARAMETERS
+014500             THRU 7000-SAVE-PARAMETERS-EXIT
+014600     END-IF.
+014700 2000-MENU-LOOP-EXIT.
+014800     EXIT.
+014900*
+015000 2100-DISPLAY-MENU.
+015100     DISPLAY ' '.
+015200     DISPLAY 'EVANMAINT - FIZZBUZZ PARAMETER MAINTENANCE'.
+015300     DISPLAY '  1. CHANGE RANGE'.
+015400     DISPLAY '  2. ADD OR CHANGE A DIVISOR RULE'.
+015500     DISPLAY '  3. DELETE A DIVISOR RULE'.
+015600     DISPLAY '  4. DISPLAY CURRENT PARAMETERS'.
+015700     DISPLAY '  5. SAVE AND EXIT'.
+015800     DISPLAY '  6. EXIT WITHOUT SAVING'.
+015900     DISPLAY 'ENTER SELECTION: ' WITH NO ADVANCING.
+016000 2100-DISPLAY-MENU-EXIT.
+016100     EXIT.
+016200*
+016300 3000-CHANGE-RANGE.
+016400     DISPLAY 'ENTER LOW BOUND: ' WITH NO ADVANCING.
+016500     ACCEPT WS-Low-Bound.
+016600     DISPLAY 'ENTER HIGH BOUND: ' WITH NO ADVANCING.
+016700     ACCEPT WS-High-Bound.
+016800 3000-CHANGE-RANGE-EXIT.
+016900     EXIT.
+017000*
+017100 4000-ADD-CHANGE-RULE.
+017200     DISPLAY 'ENTER RULE NUMBER (1-10): ' WITH NO ADVANCING.
+017300     ACCEPT WS-Rule-Seq.
+017400     IF WS-Rule-Seq = ZERO OR WS-Rule-Seq > 10
+017500         DISPLAY 'EVANMAINT - RULE NUMBER MUST BE 1-10'
+017600         GO TO 4000-ADD-CHANGE-RULE-EXIT
+017700     END-IF.
+017710     COMPUTE WS-Next-Rule-Seq = DL-RULE-COUNT + 1.
+017720     IF WS-Rule-Seq > WS-Next-Rule-Seq
+017730         DISPLAY 'EVANMAINT - RULE NUMBERS MUST BE '
+017740             'ASSIGNED CONTIGUOUSLY, NEXT AVAILABLE IS '
+017750             WS-Next-Rule-Seq
+017760         GO TO 4000-ADD-CHANGE-RULE-EXIT
+017770     END-IF.
+017800     DISPLAY 'ENTER DIVISOR: ' WITH NO ADVANCING.
+017900     ACCEPT WS-Rule-Divisor.
+017910     IF WS-Rule-Divisor = ZERO
+017920         DISPLAY 'EVANMAINT - DIVISOR MUST BE NONZERO'
+017930         GO TO 4000-ADD-CHANGE-RULE-EXIT
+017940     END-IF.
+018000     DISPLAY 'ENTER LABEL (UP TO 8 CHARS): ' WITH NO ADVANCING.
+018100     ACCEPT WS-Rule-Label.
+018200     SET DL-RULE-IDX TO WS-Rule-Seq.
+018300     MOVE WS-Rule-Divisor TO DL-RULE-DIVISOR(DL-RULE-IDX).
+018400     MOVE WS-Rule-Label TO DL-RULE-LABEL(DL-RULE-IDX).
+018500     IF WS-Rule-Seq > DL-RULE-COUNT
+018600         MOVE WS-Rule-Seq TO DL-RULE-COUNT
+018700     END-IF.
+018800 4000-ADD-CHANGE-RULE-EXIT.
+018900     EXIT.
+019000*
+019100 5000-DELETE-RULE.
+019200     DISPLAY 'ENTER RULE NUMBER TO DELETE: ' WITH NO ADVANCING.
+019300     ACCEPT WS-Rule-Seq.
+019400     IF WS-Rule-Seq = ZERO OR WS-Rule-Seq > DL-RULE-COUNT
+019500         DISPLAY 'EVANMAINT - NO SUCH RULE NUMBER'
+019600         GO TO 5000-DELETE-RULE-EXIT
+019700     END-IF.
+019800     PERFORM 5100-SHIFT-RULES-DOWN
+019900         THRU 5100-SHIFT-RULES-DOWN-EXIT
+020000         VARYING DL-RULE-IDX FROM WS-Rule-Seq BY 1
+020100         UNTIL DL-RULE-IDX >= DL-RULE-COUNT.
+020200     SUBTRACT 1 FROM DL-RULE-COUNT.
+020300 5000-DELETE-RULE-EXIT.
+020400     EXIT.
+020500*
+020600 5100-SHIFT-RULES-DOWN.
+020700     MOVE DL-RULE-DIVISOR(DL-RULE-IDX + 1)
+020800         TO DL-RULE-DIVISOR(DL-RULE-IDX).
+020900     MOVE DL-RULE-LABEL(DL-RULE-IDX + 1)
+021000         TO DL-RULE-LABEL(DL-RULE-IDX).
+021100 5100-SHIFT-RULES-DOWN-EXIT.
+021200     EXIT.
+021300*
+021400 6000-DISPLAY-CURRENT.
+021500     DISPLAY 'CURRENT RANGE  : ' WS-Low-Bound ' TO '
+021600         WS-High-Bound.
+021700     PERFORM 6100-DISPLAY-ONE-RULE
+021800         THRU 6100-DISPLAY-ONE-RULE-EXIT
+021900         VARYING DL-RULE-IDX FROM 1 BY 1
+022000         UNTIL DL-RULE-IDX > DL-RULE-COUNT.
+022100 6000-DISPLAY-CURRENT-EXIT.
+022200     EXIT.
+022300*
+022400 6100-DISPLAY-ONE-RULE.
+022500     DISPLAY 'RULE ' DL-RULE-IDX ' : DIVISOR '
+022600         DL-RULE-DIVISOR(DL-RULE-IDX) ' LABEL '
+022700         DL-RULE-LABEL(DL-RULE-IDX).
+022800 6100-DISPLAY-ONE-RULE-EXIT.
+022900     EXIT.
+023000*
+023100******************************************************************
+023200* 7000-SAVE-PARAMETERS - REWRITE THE PARAMETER FILE FROM THE    *
+023300* WORKING-STORAGE RANGE AND RULE TABLE SO EVANCOLWELL PICKS UP  *
+023400* THE CHANGES ON ITS NEXT RUN, WITH NO RECOMPILE REQUIRED.      *
+023500******************************************************************
+023600 7000-SAVE-PARAMETERS.
+023700     OPEN OUTPUT PARM-FILE.
+023800     IF WS-PARM-STATUS NOT = '00'
+023900         DISPLAY 'EVANMAINT - UNABLE TO OPEN PARAMETER FILE FOR '
+024000             'OUTPUT, STATUS ' WS-PARM-STATUS
+024100         GO TO 7000-SAVE-PARAMETERS-EXIT
+024200     END-IF.
+024300     MOVE 'R' TO DL-PARM-TYPE.
+024400     MOVE WS-Low-Bound TO DL-PARM-LOW-BOUND.
+024500     MOVE WS-High-Bound TO DL-PARM-HIGH-BOUND.
+024600     WRITE DL-PARM-RECORD.
+024700     PERFORM 7100-WRITE-RULE-RECORD
+024800         THRU 7100-WRITE-RULE-RECORD-EXIT
+024900         VARYING DL-RULE-IDX FROM 1 BY 1
+025000         UNTIL DL-RULE-IDX > DL-RULE-COUNT.
+025100     CLOSE PARM-FILE.
+025200     DISPLAY 'EVANMAINT - PARAMETER FILE SAVED'.
+025300 7000-SAVE-PARAMETERS-EXIT.
+025400     EXIT.
+025500*
+025600 7100-WRITE-RULE-RECORD.
+025700     MOVE 'D' TO DL-PARM-TYPE.
+025800     SET WS-Rule-Seq TO DL-RULE-IDX.
+025900     MOVE WS-Rule-Seq TO DL-PARM-RULE-SEQ.
+026000     MOVE DL-RULE-DIVISOR(DL-RULE-IDX) TO DL-PARM-DIVISOR.
+026100     MOVE DL-RULE-LABEL(DL-RULE-IDX) TO DL-PARM-LABEL.
+026200     WRITE DL-PARM-RECORD.
+026300 7100-WRITE-RULE-RECORD-EXIT.
+026400     EXIT.
