@@ -0,0 +1,333 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EVANVRFY.
+000300 AUTHOR. EVAN COLWELL.
+000400 INSTALLATION. WIU COMPUTER SCIENCE ASSOCIATION.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800******************************************************************
+000900* MODIFICATION HISTORY                                          *
+001000*----------------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                                  *
+001200* ---------- ----  ----------------------------------------     *
+001300* 2026-08-09 EC    ORIGINAL - INDEPENDENT RECONCILIATION OF     *
+001400*                  THE EVANCOLWELL REPORT FILE.  READS THE SAME *
+001500*                  PARAMETER FILE, REBUILDS THE RULE TABLE FROM *
+001600*                  SCRATCH, RECOMPUTES EACH RECORD'S            *
+001700*                  CLASSIFICATION INDEPENDENTLY AND FLAGS ANY    *
+001800*                  RECORD WHERE THE STORED VALUE DISAGREES,     *
+001900*                  INCLUDING A CROSS-CHECK AGAINST THE VSAM     *
+002000*                  KSDS FOR THE SAME COUNT.                     *
+002050* 2026-08-09 EC    CAP THE RULE TABLE AT 10 ENTRIES ON LOAD TO   *
+002060*                  MATCH THE TABLE'S DECLARED BOUNDS.            *
+002070* 2026-08-09 EC    WIDEN WS-RECOMPUTED TO PIC X(80) AND ADD ON   *
+002071*                  OVERFLOW TO THE CLASSIFICATION STRING, AND    *
+002072*                  INDEPENDENTLY ACCUMULATE THE FIVE CONTROL     *
+002073*                  TOTAL BUCKETS (FIZZ-ONLY, BUZZ-ONLY, OTHER,   *
+002074*                  FIZZBUZZ, PLAIN) SO 2200-VERIFY-TRAILER CAN   *
+002075*                  CATCH A CORRUPTED BUCKET, NOT JUST A WRONG    *
+002076*                  RECORD COUNT.                                *
+002077* 2026-08-09 EC    HONOR DL-PARM-RULE-SEQ WHEN LOADING RULE      *
+002078*                  RECORDS INSTEAD OF ASSIGNING TABLE SLOTS BY   *
+002079*                  FILE ORDER; FAIL RECONCILIATION WHEN NO       *
+002080*                  TRAILER RECORD IS EVER SEEN ON RPT-FILE.      *
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PARM-FILE ASSIGN TO PARMFILE
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-PARM-STATUS.
+002800     SELECT RPT-FILE ASSIGN TO RPTFILE
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-RPT-STATUS.
+003100     SELECT VSAM-FILE ASSIGN TO VSAMOUT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS DL-VSAM-COUNT
+003500         FILE STATUS IS WS-VSAM-STATUS.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  PARM-FILE
+004000     LABEL RECORDS ARE STANDARD.
+004100     COPY DLPARM.
+004200*
+004300 FD  RPT-FILE
+004400     LABEL RECORDS ARE STANDARD.
+004500     COPY DLREPT.
+004600*
+004700 FD  VSAM-FILE.
+004800     COPY DLVSAM.
+004900*
+005000 WORKING-STORAGE SECTION.
+005100     COPY DLRULES.
+005200*
+005300 01  WS-SWITCHES.
+005400     05  WS-PARM-EOF-SW          PIC X(01) VALUE 'N'.
+005500         88  WS-PARM-EOF             VALUE 'Y'.
+005600     05  WS-RPT-EOF-SW           PIC X(01) VALUE 'N'.
+005700         88  WS-RPT-EOF              VALUE 'Y'.
+005800     05  WS-VSAM-OPEN-SW         PIC X(01) VALUE 'N'.
+005900         88  WS-VSAM-OPEN            VALUE 'Y'.
+006000*
+006100 01  WS-FILE-STATUSES.
+006200     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+006300     05  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+006400     05  WS-VSAM-STATUS          PIC X(02) VALUE SPACES.
+006500*
+006600 01  WS-DEFAULTS.
+006700     05  WS-DEFAULT-FIZZ         PIC X(08) VALUE 'Fizz'.
+006800     05  WS-DEFAULT-BUZZ         PIC X(08) VALUE 'Buzz'.
+006900*
+007000 01  WS-CLASSIFICATION-WORK.
+007100     05  WS-Recomputed           PIC X(80) VALUE SPACES.
+007200     05  WS-Class-Ptr            PIC 9(02) VALUE 1.
+007300     05  WS-Match-Count          PIC 9(02) VALUE ZERO.
+007350     05  WS-Matched-Rule-Num     PIC 9(02) VALUE ZERO.
+007400     05  WS-Numeric-Display      PIC 9(09) VALUE ZERO.
+007500*
+007600 01  WS-COUNTERS.
+007700     05  WS-Recs-Checked         PIC 9(09) COMP-3 VALUE ZERO.
+007800     05  WS-Rpt-Mismatch-Count   PIC 9(09) COMP-3 VALUE ZERO.
+007900     05  WS-Vsam-Mismatch-Count  PIC 9(09) COMP-3 VALUE ZERO.
+008000     05  WS-Trailer-Mismatch-SW  PIC X(01) VALUE 'N'.
+008100         88  WS-Trailer-Mismatch     VALUE 'Y'.
+008110     05  WS-Trailer-Seen-SW      PIC X(01) VALUE 'N'.
+008120         88  WS-Trailer-Seen         VALUE 'Y'.
+008150*
+008160 01  WS-RECOMPUTED-TOTALS.
+008170     05  WS-Fizz-Only-Count      PIC 9(09) COMP-3 VALUE ZERO.
+008180     05  WS-Buzz-Only-Count      PIC 9(09) COMP-3 VALUE ZERO.
+008190     05  WS-Other-Single-Count   PIC 9(09) COMP-3 VALUE ZERO.
+008195     05  WS-FizzBuzz-Count       PIC 9(09) COMP-3 VALUE ZERO.
+008196     05  WS-Plain-Count          PIC 9(09) COMP-3 VALUE ZERO.
+008200*
+008300 PROCEDURE DIVISION.
+008400*
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+008700     PERFORM 2000-VERIFY-LOOP THRU 2000-VERIFY-LOOP-EXIT
+008800         UNTIL WS-RPT-EOF.
+008900     PERFORM 3000-FINALIZE THRU 3000-FINALIZE-EXIT.
+009000     STOP RUN.
+009100*
+009200******************************************************************
+009300* 1000-INITIALIZE - REBUILD THE RULE TABLE FROM THE SAME         *
+009400* PARAMETER FILE EVANCOLWELL USED, INDEPENDENTLY OF ANY VALUES  *
+009500* EVANCOLWELL LEFT IN ITS OWN MEMORY.                           *
+009600******************************************************************
+009700 1000-INITIALIZE.
+009800     PERFORM 1100-LOAD-PARAMETERS THRU 1100-LOAD-PARAMETERS-EXIT.
+009900     OPEN INPUT RPT-FILE.
+010000     OPEN INPUT VSAM-FILE.
+010100     IF WS-VSAM-STATUS = '00'
+010200         SET WS-VSAM-OPEN TO TRUE
+010300     ELSE
+010400         DISPLAY 'EVANVRFY - VSAM FILE NOT AVAILABLE, STATUS '
+010500             WS-VSAM-STATUS
+010600     END-IF.
+010700     PERFORM 2900-READ-RPT-RECORD THRU 2900-READ-RPT-RECORD-EXIT.
+010800 1000-INITIALIZE-EXIT.
+010900     EXIT.
+011000*
+011100 1100-LOAD-PARAMETERS.
+011200     MOVE ZERO TO DL-RULE-COUNT.
+011300     OPEN INPUT PARM-FILE.
+011400     IF WS-PARM-STATUS NOT = '00'
+011500         SET WS-PARM-EOF TO TRUE
+011600     END-IF.
+011700     PERFORM 1110-READ-PARM-RECORD THRU 1110-READ-PARM-RECORD-EXIT
+011800         UNTIL WS-PARM-EOF.
+011900     IF DL-RULE-COUNT = ZERO
+012000         MOVE 2 TO DL-RULE-COUNT
+012100         MOVE 3 TO DL-RULE-DIVISOR(1)
+012200         MOVE WS-DEFAULT-FIZZ TO DL-RULE-LABEL(1)
+012300         MOVE 5 TO DL-RULE-DIVISOR(2)
+012400         MOVE WS-DEFAULT-BUZZ TO DL-RULE-LABEL(2)
+012500     END-IF.
+012600     IF WS-PARM-STATUS = '00'
+012700         CLOSE PARM-FILE
+012800     END-IF.
+012900 1100-LOAD-PARAMETERS-EXIT.
+013000     EXIT.
+013100*
+013200 1110-READ-PARM-RECORD.
+013300     READ PARM-FILE
+013400         AT END
+013500             SET WS-PARM-EOF TO TRUE
+013600             GO TO 1110-READ-PARM-RECORD-EXIT
+013700     END-READ.
+013800     IF DL-PARM-IS-RULE
+013810         IF DL-PARM-RULE-SEQ = ZERO OR DL-PARM-RULE-SEQ > 10
+013820             DISPLAY 'EVANVRFY - INVALID RULE SEQUENCE ON '
+013830                 'PARAMETER FILE, IGNORING RECORD'
+013840         ELSE
+013900             SET DL-RULE-IDX TO DL-PARM-RULE-SEQ
+014000             MOVE DL-PARM-DIVISOR TO DL-RULE-DIVISOR(DL-RULE-IDX)
+014100             MOVE DL-PARM-LABEL TO DL-RULE-LABEL(DL-RULE-IDX)
+014150             IF DL-PARM-RULE-SEQ > DL-RULE-COUNT
+014180                 MOVE DL-PARM-RULE-SEQ TO DL-RULE-COUNT
+014190             END-IF
+014250         END-IF
+014300     END-IF.
+014400 1110-READ-PARM-RECORD-EXIT.
+014500     EXIT.
+014600*
+014700******************************************************************
+014800* 2000-VERIFY-LOOP - ONE REPORT-FILE RECORD PER ITERATION        *
+014900******************************************************************
+015000 2000-VERIFY-LOOP.
+015100     EVALUATE TRUE
+015200         WHEN DL-RPT-IS-DETAIL
+015300             PERFORM 2100-VERIFY-DETAIL
+015400                 THRU 2100-VERIFY-DETAIL-EXIT
+015500         WHEN DL-RPT-IS-TRAILER
+015600             PERFORM 2200-VERIFY-TRAILER
+015700                 THRU 2200-VERIFY-TRAILER-EXIT
+015800     END-EVALUATE.
+015900     PERFORM 2900-READ-RPT-RECORD THRU 2900-READ-RPT-RECORD-EXIT.
+016000 2000-VERIFY-LOOP-EXIT.
+016100     EXIT.
+016200*
+016300******************************************************************
+016400* 2100-VERIFY-DETAIL - INDEPENDENTLY RECOMPUTE THE               *
+016500* CLASSIFICATION FOR DL-RPT-COUNT AND COMPARE IT TO WHAT         *
+016600* EVANCOLWELL STORED ON THE REPORT FILE AND IN THE VSAM KSDS.    *
+016700******************************************************************
+016800 2100-VERIFY-DETAIL.
+016900     ADD 1 TO WS-Recs-Checked.
+017000     MOVE SPACES TO WS-Recomputed.
+017100     MOVE 1 TO WS-Class-Ptr.
+017200     MOVE ZERO TO WS-Match-Count.
+017250     MOVE ZERO TO WS-Matched-Rule-Num.
+017300     PERFORM VARYING DL-RULE-IDX FROM 1 BY 1
+017400             UNTIL DL-RULE-IDX > DL-RULE-COUNT
+017500         IF FUNCTION MOD(DL-RPT-COUNT,
+017600                 DL-RULE-DIVISOR(DL-RULE-IDX)) = 0
+017700             STRING DL-RULE-LABEL(DL-RULE-IDX) DELIMITED BY SPACE
+017800                 INTO WS-Recomputed
+017900                 WITH POINTER WS-Class-Ptr
+017950                 ON OVERFLOW
+017960                     DISPLAY 'EVANVRFY - CLASSIFICATION TEXT '
+017970                         'OVERFLOWED FOR COUNT ' DL-RPT-COUNT
+018000             END-STRING
+018100             ADD 1 TO WS-Match-Count
+018150             SET WS-Matched-Rule-Num TO DL-RULE-IDX
+018200         END-IF
+018300     END-PERFORM.
+018400     EVALUATE TRUE
+018410         WHEN WS-Match-Count = 0
+018420             MOVE DL-RPT-COUNT TO WS-Numeric-Display
+018430             MOVE WS-Numeric-Display TO WS-Recomputed
+018440             ADD 1 TO WS-Plain-Count
+018450         WHEN WS-Match-Count = 1 AND WS-Matched-Rule-Num = 1
+018460             ADD 1 TO WS-Fizz-Only-Count
+018470         WHEN WS-Match-Count = 1 AND WS-Matched-Rule-Num = 2
+018480             ADD 1 TO WS-Buzz-Only-Count
+018490         WHEN WS-Match-Count = 1
+018500             ADD 1 TO WS-Other-Single-Count
+018510         WHEN OTHER
+018520             ADD 1 TO WS-FizzBuzz-Count
+018530     END-EVALUATE.
+018800     IF WS-Recomputed NOT = DL-RPT-CLASSIFICATION
+018900         ADD 1 TO WS-Rpt-Mismatch-Count
+019000         DISPLAY 'EVANVRFY - MISMATCH AT COUNT ' DL-RPT-COUNT
+019100             ' STORED [' DL-RPT-CLASSIFICATION '] RECOMPUTED ['
+019200             WS-Recomputed ']'
+019300     END-IF.
+019400     IF WS-VSAM-OPEN
+019500         PERFORM 2110-VERIFY-VSAM-ENTRY
+019600             THRU 2110-VERIFY-VSAM-ENTRY-EXIT
+019700     END-IF.
+019800 2100-VERIFY-DETAIL-EXIT.
+019900     EXIT.
+020000*
+020100 2110-VERIFY-VSAM-ENTRY.
+020200     MOVE DL-RPT-COUNT TO DL-VSAM-COUNT.
+020300     READ VSAM-FILE
+020400         INVALID KEY
+020500             ADD 1 TO WS-Vsam-Mismatch-Count
+020600             DISPLAY 'EVANVRFY - NO VSAM ENTRY FOR COUNT '
+020700                 DL-RPT-COUNT
+020800             GO TO 2110-VERIFY-VSAM-ENTRY-EXIT
+020900     END-READ.
+021000     IF DL-VSAM-CLASSIFICATION NOT = DL-RPT-CLASSIFICATION
+021100         ADD 1 TO WS-Vsam-Mismatch-Count
+021200         DISPLAY 'EVANVRFY - VSAM DISAGREES WITH REPORT AT '
+021300             'COUNT ' DL-RPT-COUNT
+021400     END-IF.
+021500 2110-VERIFY-VSAM-ENTRY-EXIT.
+021600     EXIT.
+021700*
+021800******************************************************************
+021900* 2200-VERIFY-TRAILER - COMPARE THE STORED CONTROL TOTALS TO     *
+022000* WHAT THIS PROGRAM INDEPENDENTLY TALLIED WHILE READING.         *
+022100******************************************************************
+022200 2200-VERIFY-TRAILER.
+022250     SET WS-Trailer-Seen TO TRUE.
+022300     IF DL-RPT-TOTAL-RECS NOT = WS-Recs-Checked
+022400         SET WS-Trailer-Mismatch TO TRUE
+022500         DISPLAY 'EVANVRFY - TRAILER RECORD COUNT MISMATCH'
+022600     END-IF.
+022610     IF DL-RPT-FIZZ-ONLY NOT = WS-Fizz-Only-Count
+022620         SET WS-Trailer-Mismatch TO TRUE
+022630         DISPLAY 'EVANVRFY - TRAILER FIZZ-ONLY COUNT MISMATCH'
+022640     END-IF.
+022650     IF DL-RPT-BUZZ-ONLY NOT = WS-Buzz-Only-Count
+022660         SET WS-Trailer-Mismatch TO TRUE
+022670         DISPLAY 'EVANVRFY - TRAILER BUZZ-ONLY COUNT MISMATCH'
+022680     END-IF.
+022685     IF DL-RPT-OTHER-CNT NOT = WS-Other-Single-Count
+022686         SET WS-Trailer-Mismatch TO TRUE
+022687         DISPLAY 'EVANVRFY - TRAILER OTHER-RULE COUNT MISMATCH'
+022688     END-IF.
+022690     IF DL-RPT-FIZZBUZZ-CNT NOT = WS-FizzBuzz-Count
+022691         SET WS-Trailer-Mismatch TO TRUE
+022692         DISPLAY 'EVANVRFY - TRAILER FIZZBUZZ COUNT MISMATCH'
+022693     END-IF.
+022694     IF DL-RPT-PLAIN-CNT NOT = WS-Plain-Count
+022695         SET WS-Trailer-Mismatch TO TRUE
+022696         DISPLAY 'EVANVRFY - TRAILER PLAIN COUNT MISMATCH'
+022697     END-IF.
+022700 2200-VERIFY-TRAILER-EXIT.
+022800     EXIT.
+022900*
+023000 2900-READ-RPT-RECORD.
+023100     READ RPT-FILE
+023200         AT END
+023300             SET WS-RPT-EOF TO TRUE
+023400     END-READ.
+023500 2900-READ-RPT-RECORD-EXIT.
+023600     EXIT.
+023700*
+023800******************************************************************
+023900* 3000-FINALIZE - REPORT THE RECONCILIATION RESULTS AND SET THE *
+024000* RETURN CODE SO A JCL COND CHECK CAN STOP THE DOWNSTREAM STEPS *
+024100* WHEN THE REPORT FILE DOES NOT RECONCILE.                      *
+024200******************************************************************
+024300 3000-FINALIZE.
+024400     CLOSE RPT-FILE.
+024500     IF WS-VSAM-OPEN
+024600         CLOSE VSAM-FILE
+024700     END-IF.
+024750     IF NOT WS-Trailer-Seen
+024760         SET WS-Trailer-Mismatch TO TRUE
+024770         DISPLAY 'EVANVRFY - NO TRAILER RECORD FOUND ON REPORT '
+024780             'FILE'
+024790     END-IF.
+024800     DISPLAY 'EVANVRFY - RECORDS CHECKED    : ' WS-Recs-Checked.
+024900     DISPLAY 'EVANVRFY - REPORT MISMATCHES  : '
+025000         WS-Rpt-Mismatch-Count.
+025100     DISPLAY 'EVANVRFY - VSAM MISMATCHES    : '
+025200         WS-Vsam-Mismatch-Count.
+025300     IF WS-Rpt-Mismatch-Count = 0 AND WS-Vsam-Mismatch-Count = 0
+025400             AND NOT WS-Trailer-Mismatch
+025500         DISPLAY 'EVANVRFY - REPORT FILE RECONCILES CLEAN'
+025600         MOVE 0 TO RETURN-CODE
+025700     ELSE
+025800         DISPLAY 'EVANVRFY - REPORT FILE FAILED RECONCILIATION'
+025900         MOVE 8 TO RETURN-CODE
+026000     END-IF.
+026100 3000-FINALIZE-EXIT.
+026200     EXIT.
